@@ -0,0 +1,154 @@
+*> Nightly batch suite - runs the Day_N challenge programs back to
+*> back and rolls their audit-trail entries into one side-by-side
+*> summary so ops does not have to open each program's own report.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAY_SUITE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT AUDIT-FILE
+    ASSIGN TO '../utils/AUDIT.DAT'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+SELECT SUMMARY-FILE
+    ASSIGN TO './utils/SUITE_SUMMARY.RPT'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD AUDIT-FILE.
+        COPY AUDITREC.
+
+        FD SUMMARY-FILE.
+        01 SUMMARY-LINE PIC X(80).
+
+    WORKING-STORAGE SECTION.
+        01 WS-AUDIT-STATUS   PIC XX.
+        01 WS-AUDIT-EOF-SW   PIC X VALUE 'N'.
+            88 WS-AUDIT-EOF  VALUE 'Y'.
+
+        01 WS-FOUND-DAY2-SW  PIC X VALUE 'N'.
+            88 WS-FOUND-DAY2 VALUE 'Y'.
+        01 WS-FOUND-DAY3-SW  PIC X VALUE 'N'.
+            88 WS-FOUND-DAY3 VALUE 'Y'.
+
+        01 WS-LAST-DAY2.
+            05 WS-D2-PROGRAM-ID    PIC X(8).
+            05 WS-D2-RUN-DATE      PIC X(10).
+            05 WS-D2-RUN-TIME      PIC X(8).
+            05 WS-D2-INPUT-FILE    PIC X(40).
+            05 WS-D2-FINAL-ANSWER  PIC 9(15).
+            05 WS-D2-STATUS        PIC X(10).
+        01 WS-LAST-DAY3.
+            05 WS-D3-PROGRAM-ID    PIC X(8).
+            05 WS-D3-RUN-DATE      PIC X(10).
+            05 WS-D3-RUN-TIME      PIC X(8).
+            05 WS-D3-INPUT-FILE    PIC X(40).
+            05 WS-D3-FINAL-ANSWER  PIC 9(15).
+            05 WS-D3-STATUS        PIC X(10).
+
+        01 WS-SUMMARY-HEADING-1 PIC X(80) VALUE
+            'DAY_SUITE NIGHTLY BATCH SUMMARY'.
+        01 WS-SUMMARY-HEADING-2.
+            05 FILLER          PIC X(9) VALUE 'RUN DATE '.
+            05 WS-SUM-RUN-DATE PIC X(10).
+        01 WS-SUMMARY-COL-HDR PIC X(80) VALUE
+            'PROGRAM   RUN TIME   FINAL ANSWER        STATUS'.
+        01 WS-SUMMARY-DETAIL.
+            05 WS-SUM-PROGRAM-ID   PIC X(8).
+            05 FILLER              PIC X(2) VALUE SPACES.
+            05 WS-SUM-RUN-TIME     PIC X(8).
+            05 FILLER              PIC X(3) VALUE SPACES.
+            05 WS-SUM-FINAL-ANSWER PIC Z(14)9.
+            05 FILLER              PIC X(3) VALUE SPACES.
+            05 WS-SUM-STATUS       PIC X(10).
+        01 WS-SUMMARY-NOT-FOUND.
+            05 WS-SUM-NF-PROGRAM-ID PIC X(8).
+            05 FILLER               PIC X(2) VALUE SPACES.
+            05 FILLER                PIC X(38) VALUE
+                'NO AUDIT-TRAIL ENTRY FOUND FOR TODAY'.
+
+PROCEDURE DIVISION.
+100-MAIN.
+    CALL 'DAY2_1'
+    CALL 'DAY3_1'
+    PERFORM 200-READ-AUDIT-TRAIL THRU 200-READ-AUDIT-TRAIL-EXIT
+    PERFORM 300-WRITE-SUMMARY THRU 300-WRITE-SUMMARY-EXIT
+    STOP RUN.
+
+200-READ-AUDIT-TRAIL.
+    OPEN INPUT AUDIT-FILE
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY 'DAY_SUITE - UNABLE TO OPEN AUDIT-FILE, STATUS '
+            WS-AUDIT-STATUS
+        GO TO 200-READ-AUDIT-TRAIL-EXIT
+    END-IF
+
+    PERFORM UNTIL WS-AUDIT-EOF
+        READ AUDIT-FILE
+            AT END SET WS-AUDIT-EOF TO TRUE
+        END-READ
+        IF NOT WS-AUDIT-EOF
+            IF AUD-PROGRAM-ID = 'DAY2_1'
+                MOVE AUDIT-REC TO WS-LAST-DAY2
+                SET WS-FOUND-DAY2 TO TRUE
+            END-IF
+            IF AUD-PROGRAM-ID = 'DAY3_1'
+                MOVE AUDIT-REC TO WS-LAST-DAY3
+                SET WS-FOUND-DAY3 TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CLOSE AUDIT-FILE.
+
+200-READ-AUDIT-TRAIL-EXIT.
+    EXIT.
+
+300-WRITE-SUMMARY.
+    OPEN OUTPUT SUMMARY-FILE
+    MOVE WS-SUMMARY-HEADING-1 TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    IF WS-FOUND-DAY2
+        MOVE WS-D2-RUN-DATE TO WS-SUM-RUN-DATE
+    ELSE
+        MOVE WS-D3-RUN-DATE TO WS-SUM-RUN-DATE
+    END-IF
+    MOVE WS-SUMMARY-HEADING-2 TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+    MOVE WS-SUMMARY-COL-HDR TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    IF WS-FOUND-DAY2
+        MOVE WS-D2-PROGRAM-ID TO WS-SUM-PROGRAM-ID
+        MOVE WS-D2-RUN-TIME TO WS-SUM-RUN-TIME
+        MOVE WS-D2-FINAL-ANSWER TO WS-SUM-FINAL-ANSWER
+        MOVE WS-D2-STATUS TO WS-SUM-STATUS
+        MOVE WS-SUMMARY-DETAIL TO SUMMARY-LINE
+    ELSE
+        MOVE 'DAY2_1' TO WS-SUM-NF-PROGRAM-ID
+        MOVE WS-SUMMARY-NOT-FOUND TO SUMMARY-LINE
+    END-IF
+    WRITE SUMMARY-LINE
+
+    IF WS-FOUND-DAY3
+        MOVE WS-D3-PROGRAM-ID TO WS-SUM-PROGRAM-ID
+        MOVE WS-D3-RUN-TIME TO WS-SUM-RUN-TIME
+        MOVE WS-D3-FINAL-ANSWER TO WS-SUM-FINAL-ANSWER
+        MOVE WS-D3-STATUS TO WS-SUM-STATUS
+        MOVE WS-SUMMARY-DETAIL TO SUMMARY-LINE
+    ELSE
+        MOVE 'DAY3_1' TO WS-SUM-NF-PROGRAM-ID
+        MOVE WS-SUMMARY-NOT-FOUND TO SUMMARY-LINE
+    END-IF
+    WRITE SUMMARY-LINE
+
+    CLOSE SUMMARY-FILE.
+
+300-WRITE-SUMMARY-EXIT.
+    EXIT.
