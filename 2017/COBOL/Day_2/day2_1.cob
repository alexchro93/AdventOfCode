@@ -5,63 +5,639 @@ PROGRAM-ID. DAY2_1.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-SELECT IN-FILE 
+SELECT IN-FILE
     ASSIGN TO './utils/INPUT.DAT'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-IN-FILE-STATUS.
+SELECT CHECKSUM-FILE
+    ASSIGN TO './utils/CHECKSUM.RPT'
     ORGANIZATION IS LINE SEQUENTIAL.
+SELECT CHECKPOINT-FILE
+    ASSIGN TO './utils/CHECKPOINT.DAT'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-CHECKPOINT-STATUS.
+SELECT EXCEPTIONS-FILE
+    ASSIGN TO './utils/EXCEPTIONS.RPT'
+    ORGANIZATION IS LINE SEQUENTIAL.
+SELECT AUDIT-FILE
+    ASSIGN TO '../utils/AUDIT.DAT'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
     FILE SECTION.
         FD IN-FILE.
-        01 IN-ROW PIC A(64).
+        01 IN-ROW PIC X(80).
+        01 IN-HEADER-REC REDEFINES IN-ROW.
+            05 IN-HDR-NUM-ROWS PIC 9(2).
+            05 FILLER          PIC X(1).
+            05 IN-HDR-NUM-COLS PIC 9(2).
+            05 FILLER          PIC X(75).
+        01 IN-DATA-REC REDEFINES IN-ROW.
+            05 IN-DATA-DIGIT PIC X(4) OCCURS 20 TIMES.
+
+        FD CHECKSUM-FILE.
+        01 CHECKSUM-LINE PIC X(80).
+
+        FD CHECKPOINT-FILE.
+        01 WS-CHECKPOINT-REC PIC 9(2).
+
+        FD EXCEPTIONS-FILE.
+        01 EXCEPTIONS-LINE PIC X(80).
+
+        FD AUDIT-FILE.
+        COPY AUDITREC.
+
     WORKING-STORAGE SECTION.
+        01 WS-MAX-ROWS      PIC 9(2) VALUE 30.
+        01 WS-MAX-COLS      PIC 9(2) VALUE 20.
         01 WS-NUM-ROWS      PIC 9(2) VALUE 16.
+        01 WS-NUM-COLS      PIC 9(2) VALUE 16.
         01 WS-ROW           PIC 9(2).
         01 WS-COL           PIC 9(2).
-        01 WS-ANS           PIC 9(10).
+        01 WS-ANS           PIC 9(10) VALUE ZERO.
         01 WS-MAX           PIC 9(4) VALUE 0000.
         01 WS-MIN           PIC 9(4) VALUE 9999.
         01 WS-CURR-DIGIT    PIC 9(4) VALUE 0000.
         01 WS-DIFFERENCE    PIC 9(6) VALUE 0000.
+        01 WS-DIV-ANS       PIC 9(10) VALUE ZERO.
+        01 WS-COL2          PIC 9(2).
+        01 WS-DIVIDEND      PIC 9(4).
+        01 WS-DIVISOR       PIC 9(4).
+        01 WS-DIV-QUOTIENT  PIC 9(4).
+        01 WS-DIV-REMAINDER PIC 9(4).
+        01 WS-DIV-FOUND-SW  PIC X VALUE 'N'.
+            88 WS-DIV-FOUND     VALUE 'Y'.
+            88 WS-DIV-NOT-FOUND VALUE 'N'.
+
+        01 WS-IN-FILE-STATUS   PIC XX.
+        01 WS-CHECKPOINT-STATUS PIC XX.
+        01 WS-CHECKPOINT-ROW   PIC 9(2) VALUE 0.
+        01 WS-LOAD-STATUS-SW   PIC X VALUE 'N'.
+            88 WS-LOAD-FAILED  VALUE 'Y'.
+            88 WS-LOAD-OK      VALUE 'N'.
+
+        *> numeric validation of the input extract - a row with a
+        *> bad digit is logged to EXCEPTIONS-FILE and excluded from
+        *> both checksum totals rather than fed into the math
+        01 WS-ROW-VALID-SW    PIC X VALUE 'Y'.
+            88 WS-ROW-VALID    VALUE 'Y'.
+            88 WS-ROW-INVALID  VALUE 'N'.
+        01 WS-EXCEPTION-COUNT PIC 9(4) VALUE 0.
+        01 WS-ROWS-EXCLUDED   PIC 9(2) VALUE 0.
+        01 WS-MAX-EXCEPTIONS  PIC 9(3) VALUE 100.
+        01 WS-EXCEPT-TABLE.
+            05 WS-EXCEPT-ENTRY OCCURS 100 TIMES.
+                10 WS-EXCEPT-E-ROW   PIC 9(2).
+                10 WS-EXCEPT-E-COL   PIC 9(2).
+                10 WS-EXCEPT-E-VALUE PIC X(4).
+        01 WS-EXCEPT-IDX      PIC 9(3) VALUE 0.
+
+        *> GnuCOBOL does not reliably compute element strides for a
+        *> table whose OCCURS DEPENDING ON is nested inside another
+        *> OCCURS DEPENDING ON table, so only the row count varies
+        *> here; the column count is bounded by WS-MAX-COLS and
+        *> checked against the header record in 200-CREATE-TABLE.
         01 WS-INPUT-TABLE.
-            05 WS-INPUT-ROW OCCURS 16 TIMES.
-                10 WS-INPUT-DIGIT OCCURS 16 TIMES PIC 9(4).
+            05 WS-INPUT-ROW OCCURS 1 TO 30 TIMES
+                    DEPENDING ON WS-NUM-ROWS.
+                10 WS-INPUT-DIGIT OCCURS 20 TIMES PIC 9(4).
+
+        *> per-row max/min captured for the checksum report
+        01 WS-REPORT-TABLE.
+            05 WS-REPORT-ROW OCCURS 1 TO 30 TIMES
+                    DEPENDING ON WS-NUM-ROWS.
+                10 WS-RPT-MAX      PIC 9(4).
+                10 WS-RPT-MIN      PIC 9(4).
+                10 WS-RPT-DIFF     PIC 9(6).
+                10 WS-RPT-DIVIDEND PIC 9(4).
+                10 WS-RPT-DIVISOR  PIC 9(4).
+                10 WS-RPT-QUOTIENT PIC 9(4).
+                10 WS-RPT-EXCLUDED PIC X VALUE 'N'.
+
+        01 WS-RUN-DATE.
+            05 WS-RUN-YYYY   PIC 9(4).
+            05 WS-RUN-MM     PIC 9(2).
+            05 WS-RUN-DD     PIC 9(2).
+
+        01 WS-RUN-TIME-RAW.
+            05 WS-RUN-HH     PIC 9(2).
+            05 WS-RUN-MI     PIC 9(2).
+            05 WS-RUN-SS     PIC 9(2).
+            05 FILLER        PIC 9(2).
+
+        01 WS-AUD-DATE-FMT.
+            05 WS-AUD-YYYY   PIC 9(4).
+            05 FILLER        PIC X VALUE '-'.
+            05 WS-AUD-MM     PIC 9(2).
+            05 FILLER        PIC X VALUE '-'.
+            05 WS-AUD-DD     PIC 9(2).
+        01 WS-AUD-TIME-FMT.
+            05 WS-AUD-HH     PIC 9(2).
+            05 FILLER        PIC X VALUE ':'.
+            05 WS-AUD-MI     PIC 9(2).
+            05 FILLER        PIC X VALUE ':'.
+            05 WS-AUD-SS     PIC 9(2).
+        01 WS-AUD-STATUS-TEXT PIC X(10) VALUE SPACES.
+        01 WS-AUD-ANSWER-VAL  PIC 9(15) VALUE 0.
+        01 WS-AUDIT-STATUS    PIC XX.
+
+        01 WS-REPORT-HEADING-1  PIC X(80) VALUE
+            'DAY2_1 CHECKSUM REPORT'.
+        01 WS-REPORT-HEADING-2.
+            05 FILLER        PIC X(9) VALUE 'RUN DATE '.
+            05 WS-RPT-YYYY   PIC 9(4).
+            05 FILLER        PIC X(1) VALUE '-'.
+            05 WS-RPT-MM     PIC 9(2).
+            05 FILLER        PIC X(1) VALUE '-'.
+            05 WS-RPT-DD     PIC 9(2).
+        01 WS-REPORT-COL-HDR PIC X(80) VALUE
+            'ROW   MAX    MIN    DIFFERENCE'.
+        01 WS-REPORT-DETAIL.
+            05 FILLER        PIC X(3) VALUE 'ROW'.
+            05 WS-RPT-ROW-NO PIC ZZ9.
+            05 FILLER        PIC X(3) VALUE SPACES.
+            05 FILLER        PIC X(4) VALUE 'MAX '.
+            05 WS-RPT-D-MAX  PIC ZZZ9.
+            05 FILLER        PIC X(3) VALUE SPACES.
+            05 FILLER        PIC X(4) VALUE 'MIN '.
+            05 WS-RPT-D-MIN  PIC ZZZ9.
+            05 FILLER        PIC X(3) VALUE SPACES.
+            05 FILLER        PIC X(5) VALUE 'DIFF '.
+            05 WS-RPT-D-DIFF PIC ZZZZZ9.
+            05 FILLER        PIC X(1) VALUE SPACES.
+            05 WS-RPT-D-FLAG PIC X(8) VALUE SPACES.
+        01 WS-REPORT-TOTAL.
+            05 FILLER          PIC X(20) VALUE
+                'GRAND TOTAL CHECKSUM'.
+            05 FILLER          PIC X(1) VALUE SPACES.
+            05 WS-RPT-TOTAL    PIC ZZZZZZZZZ9.
+
+        01 WS-REPORT-HEADING-3 PIC X(80) VALUE
+            'MODE 2 - EVENLY DIVISIBLE PAIR CHECKSUM'.
+        01 WS-REPORT-COL-HDR-2 PIC X(80) VALUE
+            'ROW   DIVIDEND   DIVISOR   QUOTIENT'.
+        01 WS-REPORT-DETAIL-2.
+            05 FILLER          PIC X(3) VALUE 'ROW'.
+            05 WS-RPT2-ROW-NO  PIC ZZ9.
+            05 FILLER          PIC X(3) VALUE SPACES.
+            05 FILLER          PIC X(9) VALUE 'DIVIDEND '.
+            05 WS-RPT-D-DVND   PIC ZZZ9.
+            05 FILLER          PIC X(3) VALUE SPACES.
+            05 FILLER          PIC X(8) VALUE 'DIVISOR '.
+            05 WS-RPT-D-DVSR   PIC ZZZ9.
+            05 FILLER          PIC X(3) VALUE SPACES.
+            05 FILLER          PIC X(9) VALUE 'QUOTIENT '.
+            05 WS-RPT-D-QUOT   PIC ZZZ9.
+            05 FILLER          PIC X(1) VALUE SPACES.
+            05 WS-RPT-D2-FLAG  PIC X(8) VALUE SPACES.
+        01 WS-REPORT-TOTAL-2.
+            05 FILLER          PIC X(20) VALUE
+                'DIVISIBLE PAIR TOTAL'.
+            05 FILLER          PIC X(1) VALUE SPACES.
+            05 WS-RPT-DIV-TOTAL PIC ZZZZZZZZZ9.
+        01 WS-REPORT-RECONCILE.
+            05 FILLER          PIC X(28) VALUE
+                'RECONCILE MAX-MIN / DIV-PAIR'.
+            05 FILLER          PIC X(1) VALUE SPACES.
+            05 WS-RPT-REC-1    PIC ZZZZZZZZZ9.
+            05 FILLER          PIC X(1) VALUE '/'.
+            05 WS-RPT-REC-2    PIC ZZZZZZZZZ9.
+
+        01 WS-EXCEPT-HEADING PIC X(80) VALUE
+            'DAY2_1 NUMERIC EXCEPTIONS REPORT'.
+        01 WS-EXCEPT-COL-HDR PIC X(80) VALUE
+            'ROW   COLUMN   VALUE'.
+        01 WS-EXCEPT-DETAIL.
+            05 FILLER          PIC X(3) VALUE 'ROW'.
+            05 WS-EXCEPT-ROW   PIC ZZ9.
+            05 FILLER          PIC X(3) VALUE SPACES.
+            05 FILLER          PIC X(7) VALUE 'COLUMN '.
+            05 WS-EXCEPT-COL   PIC ZZ9.
+            05 FILLER          PIC X(3) VALUE SPACES.
+            05 FILLER          PIC X(6) VALUE 'VALUE '.
+            05 WS-EXCEPT-VALUE PIC X(4).
+        01 WS-EXCEPT-NONE PIC X(80) VALUE
+            'NO EXCEPTIONS FOUND - ALL DATA NUMERIC'.
+        01 WS-EXCEPT-SUMMARY.
+            05 FILLER            PIC X(19) VALUE
+                'ROWS EXCLUDED - '.
+            05 WS-EXCEPT-ROWS-EXCL PIC ZZ9.
+        01 WS-EXCEPT-MORE.
+            05 FILLER            PIC X(9) VALUE
+                '...AND '.
+            05 WS-EXCEPT-MORE-CNT PIC ZZZ9.
+            05 FILLER            PIC X(15) VALUE
+                ' MORE NOT SHOWN'.
 
 PROCEDURE DIVISION.
 100-MAIN.
     PERFORM 200-CREATE-TABLE THRU 200-CREATE-TABLE-EXIT
-    PERFORM 300-FIND-ANS THRU 300-FIND-ANS-EXIT
-    DISPLAY WS-ANS
-    STOP RUN.
+    IF WS-LOAD-FAILED
+        DISPLAY 'DAY2_1 TERMINATED - SEE FILE STATUS DIAGNOSTICS'
+        MOVE 0 TO WS-AUD-ANSWER-VAL
+        MOVE 'FAILED' TO WS-AUD-STATUS-TEXT
+    ELSE
+        PERFORM 300-FIND-ANS THRU 300-FIND-ANS-EXIT
+        PERFORM 400-FIND-DIV-ANS THRU 400-FIND-DIV-ANS-EXIT
+        PERFORM 350-WRITE-CHECKSUM-REPORT THRU 350-WRITE-CHECKSUM-REPORT-EXIT
+        PERFORM 360-WRITE-EXCEPTIONS-REPORT THRU 360-WRITE-EXCEPTIONS-REPORT-EXIT
+        DISPLAY WS-ANS
+        DISPLAY WS-DIV-ANS
+        MOVE WS-ANS TO WS-AUD-ANSWER-VAL
+        MOVE 'SUCCESS' TO WS-AUD-STATUS-TEXT
+    END-IF
+    PERFORM 500-WRITE-AUDIT-RECORD THRU 500-WRITE-AUDIT-RECORD-EXIT
+    GOBACK.
 
 200-CREATE-TABLE.
+    PERFORM 210-CHECK-RESTART THRU 210-CHECK-RESTART-EXIT
+
     OPEN INPUT IN-FILE
-        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > WS-NUM-ROWS
-            READ IN-FILE
-                NOT AT END MOVE IN-ROW TO WS-INPUT-ROW(WS-ROW)
-            END-READ
-        END-PERFORM.
+    IF WS-IN-FILE-STATUS NOT = '00'
+        DISPLAY 'DAY2_1 - UNABLE TO OPEN IN-FILE, STATUS ' WS-IN-FILE-STATUS
+        SET WS-LOAD-FAILED TO TRUE
+        GO TO 200-CREATE-TABLE-EXIT
+    END-IF
+
+    READ IN-FILE
+        AT END
+            DISPLAY 'DAY2_1 - IN-FILE HAS NO HEADER RECORD'
+            SET WS-LOAD-FAILED TO TRUE
+    END-READ
+    IF WS-LOAD-FAILED OR WS-IN-FILE-STATUS NOT = '00'
+        SET WS-LOAD-FAILED TO TRUE
+        GO TO 200-CREATE-TABLE-CLOSE
+    END-IF
+
+    IF IN-HDR-NUM-ROWS IS NOT NUMERIC OR IN-HDR-NUM-COLS IS NOT NUMERIC
+        DISPLAY 'DAY2_1 - IN-FILE HEADER RECORD IS NOT NUMERIC'
+        SET WS-LOAD-FAILED TO TRUE
+        GO TO 200-CREATE-TABLE-CLOSE
+    END-IF
+
+    MOVE IN-HDR-NUM-ROWS TO WS-NUM-ROWS
+    MOVE IN-HDR-NUM-COLS TO WS-NUM-COLS
+    IF WS-NUM-ROWS > WS-MAX-ROWS OR WS-NUM-COLS > WS-MAX-COLS
+        DISPLAY 'DAY2_1 - EXTRACT SIZE ' WS-NUM-ROWS '/' WS-NUM-COLS
+            ' EXCEEDS COMPILED CAPACITY ' WS-MAX-ROWS '/' WS-MAX-COLS
+        SET WS-LOAD-FAILED TO TRUE
+        GO TO 200-CREATE-TABLE-CLOSE
+    END-IF
+
+    *> a stale checkpoint from a since-shrunk extract can't be honored -
+    *> fall back to a full load rather than under-run the table
+    IF WS-CHECKPOINT-ROW > WS-NUM-ROWS
+        MOVE 0 TO WS-CHECKPOINT-ROW
+    END-IF
+
+    IF WS-CHECKPOINT-ROW > 0
+        PERFORM 212-REPLAY-CHECKPOINTED-ROWS THRU 212-REPLAY-CHECKPOINTED-ROWS-EXIT
+        IF WS-LOAD-FAILED
+            GO TO 200-CREATE-TABLE-CLOSE
+        END-IF
+    END-IF
+
+    ADD 1 TO WS-CHECKPOINT-ROW GIVING WS-ROW
+    PERFORM VARYING WS-ROW FROM WS-ROW BY 1
+            UNTIL WS-ROW > WS-NUM-ROWS
+        READ IN-FILE
+            AT END
+                DISPLAY 'DAY2_1 - UNEXPECTED END OF FILE AT ROW ' WS-ROW
+                SET WS-LOAD-FAILED TO TRUE
+        END-READ
+
+        IF WS-LOAD-FAILED
+            PERFORM 295-WRITE-CHECKPOINT THRU 295-WRITE-CHECKPOINT-EXIT
+            GO TO 200-CREATE-TABLE-CLOSE
+        END-IF
+
+        IF WS-IN-FILE-STATUS NOT = '00'
+            DISPLAY 'DAY2_1 - READ ERROR AT ROW ' WS-ROW
+                ' STATUS ' WS-IN-FILE-STATUS
+            SET WS-LOAD-FAILED TO TRUE
+            PERFORM 295-WRITE-CHECKPOINT THRU 295-WRITE-CHECKPOINT-EXIT
+            GO TO 200-CREATE-TABLE-CLOSE
+        END-IF
+
+        PERFORM 220-VALIDATE-ROW THRU 220-VALIDATE-ROW-EXIT
+
+        IF WS-ROW-INVALID
+            MOVE ZERO TO WS-INPUT-ROW(WS-ROW)
+            MOVE ZERO TO WS-REPORT-ROW(WS-ROW)
+            MOVE 'Y' TO WS-RPT-EXCLUDED(WS-ROW)
+            ADD 1 TO WS-ROWS-EXCLUDED
+        ELSE
+            MOVE IN-ROW TO WS-INPUT-ROW(WS-ROW)
+        END-IF
+
+        MOVE WS-ROW TO WS-CHECKPOINT-ROW
+        PERFORM 295-WRITE-CHECKPOINT THRU 295-WRITE-CHECKPOINT-EXIT
+    END-PERFORM
+
+    *> full table loaded clean - clear the checkpoint for the next run
+    MOVE 0 TO WS-CHECKPOINT-ROW
+    PERFORM 295-WRITE-CHECKPOINT THRU 295-WRITE-CHECKPOINT-EXIT.
+
+200-CREATE-TABLE-CLOSE.
     CLOSE IN-FILE.
 
 200-CREATE-TABLE-EXIT.
     EXIT.
 
+212-REPLAY-CHECKPOINTED-ROWS.
+    *> LINE SEQUENTIAL has no seek, so a restart still has to read
+    *> past the rows already recorded in CHECKPOINT.DAT, but those
+    *> rows were already validated and loaded on the prior run - so
+    *> replay them into the table without rewriting a checkpoint we
+    *> already have on disk, and resume the real table-build loop
+    *> above at WS-CHECKPOINT-ROW + 1 instead of starting over at row 1
+    PERFORM VARYING WS-ROW FROM 1 BY 1
+            UNTIL WS-ROW > WS-CHECKPOINT-ROW OR WS-LOAD-FAILED
+        READ IN-FILE
+            AT END
+                DISPLAY 'DAY2_1 - CHECKPOINT ROW ' WS-CHECKPOINT-ROW
+                    ' EXCEEDS ROWS AVAILABLE ON RERUN'
+                SET WS-LOAD-FAILED TO TRUE
+        END-READ
+
+        IF NOT WS-LOAD-FAILED
+            IF WS-IN-FILE-STATUS NOT = '00'
+                DISPLAY 'DAY2_1 - READ ERROR REPLAYING CHECKPOINTED ROW '
+                    WS-ROW ' STATUS ' WS-IN-FILE-STATUS
+                SET WS-LOAD-FAILED TO TRUE
+            ELSE
+                PERFORM 220-VALIDATE-ROW THRU 220-VALIDATE-ROW-EXIT
+                IF WS-ROW-INVALID
+                    MOVE ZERO TO WS-INPUT-ROW(WS-ROW)
+                    MOVE ZERO TO WS-REPORT-ROW(WS-ROW)
+                    MOVE 'Y' TO WS-RPT-EXCLUDED(WS-ROW)
+                    ADD 1 TO WS-ROWS-EXCLUDED
+                ELSE
+                    MOVE IN-ROW TO WS-INPUT-ROW(WS-ROW)
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF NOT WS-LOAD-FAILED
+        DISPLAY 'DAY2_1 - RESUMING AFTER CHECKPOINT, ROWS 1 THRU '
+            WS-CHECKPOINT-ROW ' REPLAYED WITHOUT REWRITING CHECKPOINT'
+    END-IF.
+
+212-REPLAY-CHECKPOINTED-ROWS-EXIT.
+    EXIT.
+
+210-CHECK-RESTART.
+    MOVE 0 TO WS-CHECKPOINT-ROW
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+        END-READ
+        IF WS-CHECKPOINT-STATUS = '00'
+            MOVE WS-CHECKPOINT-REC TO WS-CHECKPOINT-ROW
+            IF WS-CHECKPOINT-ROW > 0
+                DISPLAY 'DAY2_1 - PRIOR CHECKPOINT FOUND AT ROW '
+                    WS-CHECKPOINT-ROW
+            END-IF
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+210-CHECK-RESTART-EXIT.
+    EXIT.
+
+220-VALIDATE-ROW.
+    SET WS-ROW-VALID TO TRUE
+    PERFORM VARYING WS-COL FROM 1 BY 1 UNTIL WS-COL > WS-NUM-COLS
+        IF IN-DATA-DIGIT(WS-COL) IS NOT NUMERIC
+            SET WS-ROW-INVALID TO TRUE
+            ADD 1 TO WS-EXCEPTION-COUNT
+            IF WS-EXCEPTION-COUNT NOT > WS-MAX-EXCEPTIONS
+                MOVE WS-ROW TO WS-EXCEPT-E-ROW(WS-EXCEPTION-COUNT)
+                MOVE WS-COL TO WS-EXCEPT-E-COL(WS-EXCEPTION-COUNT)
+                MOVE IN-DATA-DIGIT(WS-COL) TO
+                    WS-EXCEPT-E-VALUE(WS-EXCEPTION-COUNT)
+            END-IF
+        END-IF
+    END-PERFORM.
+
+220-VALIDATE-ROW-EXIT.
+    EXIT.
+
+295-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-CHECKPOINT-ROW TO WS-CHECKPOINT-REC
+    WRITE WS-CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
+
+295-WRITE-CHECKPOINT-EXIT.
+    EXIT.
+
 300-FIND-ANS.
     PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > WS-NUM-ROWS
-        PERFORM VARYING WS-COL FROM 1 BY 1 UNTIL WS-COL > WS-NUM-ROWS
-            MOVE WS-INPUT-DIGIT(WS-ROW, WS-COL) TO WS-CURR-DIGIT
-            IF WS-CURR-DIGIT IS GREATER THAN WS-MAX
-                MOVE WS-CURR-DIGIT TO WS-MAX
-            ELSE IF WS-CURR-DIGIT IS LESS THAN WS-MIN
-                MOVE WS-CURR-DIGIT TO WS-MIN
-            END-IF
-        END-PERFORM
+        IF WS-RPT-EXCLUDED(WS-ROW) NOT = 'Y'
+            PERFORM VARYING WS-COL FROM 1 BY 1 UNTIL WS-COL > WS-NUM-COLS
+                MOVE WS-INPUT-DIGIT(WS-ROW, WS-COL) TO WS-CURR-DIGIT
+                IF WS-CURR-DIGIT IS GREATER THAN WS-MAX
+                    MOVE WS-CURR-DIGIT TO WS-MAX
+                END-IF
+                IF WS-CURR-DIGIT IS LESS THAN WS-MIN
+                    MOVE WS-CURR-DIGIT TO WS-MIN
+                END-IF
+            END-PERFORM
+
+            SUBTRACT WS-MAX FROM WS-MIN GIVING WS-DIFFERENCE
+            ADD WS-DIFFERENCE TO WS-ANS
 
-        SUBTRACT WS-MAX FROM WS-MIN GIVING WS-DIFFERENCE
-        ADD WS-DIFFERENCE TO WS-ANS
+            MOVE WS-MAX TO WS-RPT-MAX(WS-ROW)
+            MOVE WS-MIN TO WS-RPT-MIN(WS-ROW)
+            MOVE WS-DIFFERENCE TO WS-RPT-DIFF(WS-ROW)
 
-        SET WS-MAX TO 0000
-        SET WS-MIN TO 9999
-    END-PERFORM.  
+            SET WS-MAX TO 0000
+            SET WS-MIN TO 9999
+        END-IF
+    END-PERFORM.
 
 300-FIND-ANS-EXIT.
     EXIT.
+
+400-FIND-DIV-ANS.
+    PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > WS-NUM-ROWS
+        IF WS-RPT-EXCLUDED(WS-ROW) NOT = 'Y'
+            SET WS-DIV-NOT-FOUND TO TRUE
+            PERFORM VARYING WS-COL FROM 1 BY 1
+                    UNTIL WS-COL > WS-NUM-COLS OR WS-DIV-FOUND
+                PERFORM VARYING WS-COL2 FROM 1 BY 1
+                        UNTIL WS-COL2 > WS-NUM-COLS OR WS-DIV-FOUND
+                    IF WS-COL NOT = WS-COL2
+                        MOVE WS-INPUT-DIGIT(WS-ROW, WS-COL) TO WS-DIVIDEND
+                        MOVE WS-INPUT-DIGIT(WS-ROW, WS-COL2) TO WS-DIVISOR
+                        IF WS-DIVISOR > 0
+                            DIVIDE WS-DIVIDEND BY WS-DIVISOR
+                                GIVING WS-DIV-QUOTIENT
+                                REMAINDER WS-DIV-REMAINDER
+                            IF WS-DIV-REMAINDER = 0
+                                SET WS-DIV-FOUND TO TRUE
+                                ADD WS-DIV-QUOTIENT TO WS-DIV-ANS
+                                MOVE WS-DIVIDEND TO WS-RPT-DIVIDEND(WS-ROW)
+                                MOVE WS-DIVISOR TO WS-RPT-DIVISOR(WS-ROW)
+                                MOVE WS-DIV-QUOTIENT TO WS-RPT-QUOTIENT(WS-ROW)
+                            END-IF
+                        END-IF
+                    END-IF
+                END-PERFORM
+            END-PERFORM
+        END-IF
+    END-PERFORM.
+
+400-FIND-DIV-ANS-EXIT.
+    EXIT.
+
+350-WRITE-CHECKSUM-REPORT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE WS-RUN-YYYY TO WS-RPT-YYYY
+    MOVE WS-RUN-MM TO WS-RPT-MM
+    MOVE WS-RUN-DD TO WS-RPT-DD
+
+    OPEN OUTPUT CHECKSUM-FILE
+    MOVE WS-REPORT-HEADING-1 TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+    MOVE WS-REPORT-HEADING-2 TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+    MOVE WS-REPORT-COL-HDR TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+
+    PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > WS-NUM-ROWS
+        MOVE WS-ROW TO WS-RPT-ROW-NO
+        MOVE WS-RPT-MAX(WS-ROW) TO WS-RPT-D-MAX
+        MOVE WS-RPT-MIN(WS-ROW) TO WS-RPT-D-MIN
+        MOVE WS-RPT-DIFF(WS-ROW) TO WS-RPT-D-DIFF
+        IF WS-RPT-EXCLUDED(WS-ROW) = 'Y'
+            MOVE 'EXCLUDED' TO WS-RPT-D-FLAG
+        ELSE
+            MOVE SPACES TO WS-RPT-D-FLAG
+        END-IF
+        MOVE WS-REPORT-DETAIL TO CHECKSUM-LINE
+        WRITE CHECKSUM-LINE
+    END-PERFORM
+
+    MOVE WS-ANS TO WS-RPT-TOTAL
+    MOVE WS-REPORT-TOTAL TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+
+    MOVE SPACES TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+    MOVE WS-REPORT-HEADING-3 TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+    MOVE WS-REPORT-COL-HDR-2 TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+
+    PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > WS-NUM-ROWS
+        MOVE WS-ROW TO WS-RPT2-ROW-NO
+        MOVE WS-RPT-DIVIDEND(WS-ROW) TO WS-RPT-D-DVND
+        MOVE WS-RPT-DIVISOR(WS-ROW) TO WS-RPT-D-DVSR
+        MOVE WS-RPT-QUOTIENT(WS-ROW) TO WS-RPT-D-QUOT
+        IF WS-RPT-EXCLUDED(WS-ROW) = 'Y'
+            MOVE 'EXCLUDED' TO WS-RPT-D2-FLAG
+        ELSE
+            MOVE SPACES TO WS-RPT-D2-FLAG
+        END-IF
+        MOVE WS-REPORT-DETAIL-2 TO CHECKSUM-LINE
+        WRITE CHECKSUM-LINE
+    END-PERFORM
+
+    MOVE WS-DIV-ANS TO WS-RPT-DIV-TOTAL
+    MOVE WS-REPORT-TOTAL-2 TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+
+    MOVE SPACES TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+    MOVE WS-ANS TO WS-RPT-REC-1
+    MOVE WS-DIV-ANS TO WS-RPT-REC-2
+    MOVE WS-REPORT-RECONCILE TO CHECKSUM-LINE
+    WRITE CHECKSUM-LINE
+
+    CLOSE CHECKSUM-FILE.
+
+350-WRITE-CHECKSUM-REPORT-EXIT.
+    EXIT.
+
+360-WRITE-EXCEPTIONS-REPORT.
+    OPEN OUTPUT EXCEPTIONS-FILE
+    MOVE WS-EXCEPT-HEADING TO EXCEPTIONS-LINE
+    WRITE EXCEPTIONS-LINE
+
+    IF WS-EXCEPTION-COUNT = 0
+        MOVE WS-EXCEPT-NONE TO EXCEPTIONS-LINE
+        WRITE EXCEPTIONS-LINE
+    ELSE
+        MOVE WS-EXCEPT-COL-HDR TO EXCEPTIONS-LINE
+        WRITE EXCEPTIONS-LINE
+
+        PERFORM VARYING WS-EXCEPT-IDX FROM 1 BY 1
+                UNTIL WS-EXCEPT-IDX > WS-EXCEPTION-COUNT
+                   OR WS-EXCEPT-IDX > WS-MAX-EXCEPTIONS
+            MOVE WS-EXCEPT-E-ROW(WS-EXCEPT-IDX) TO WS-EXCEPT-ROW
+            MOVE WS-EXCEPT-E-COL(WS-EXCEPT-IDX) TO WS-EXCEPT-COL
+            MOVE WS-EXCEPT-E-VALUE(WS-EXCEPT-IDX) TO WS-EXCEPT-VALUE
+            MOVE WS-EXCEPT-DETAIL TO EXCEPTIONS-LINE
+            WRITE EXCEPTIONS-LINE
+        END-PERFORM
+
+        IF WS-EXCEPTION-COUNT > WS-MAX-EXCEPTIONS
+            COMPUTE WS-EXCEPT-MORE-CNT =
+                WS-EXCEPTION-COUNT - WS-MAX-EXCEPTIONS
+            MOVE WS-EXCEPT-MORE TO EXCEPTIONS-LINE
+            WRITE EXCEPTIONS-LINE
+        END-IF
+
+        MOVE SPACES TO EXCEPTIONS-LINE
+        WRITE EXCEPTIONS-LINE
+        MOVE WS-ROWS-EXCLUDED TO WS-EXCEPT-ROWS-EXCL
+        MOVE WS-EXCEPT-SUMMARY TO EXCEPTIONS-LINE
+        WRITE EXCEPTIONS-LINE
+    END-IF
+
+    CLOSE EXCEPTIONS-FILE.
+
+360-WRITE-EXCEPTIONS-REPORT-EXIT.
+    EXIT.
+
+500-WRITE-AUDIT-RECORD.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE WS-RUN-YYYY TO WS-AUD-YYYY
+    MOVE WS-RUN-MM TO WS-AUD-MM
+    MOVE WS-RUN-DD TO WS-AUD-DD
+
+    ACCEPT WS-RUN-TIME-RAW FROM TIME
+    MOVE WS-RUN-HH TO WS-AUD-HH
+    MOVE WS-RUN-MI TO WS-AUD-MI
+    MOVE WS-RUN-SS TO WS-AUD-SS
+
+    MOVE 'DAY2_1' TO AUD-PROGRAM-ID
+    MOVE WS-AUD-DATE-FMT TO AUD-RUN-DATE
+    MOVE WS-AUD-TIME-FMT TO AUD-RUN-TIME
+    MOVE './utils/INPUT.DAT' TO AUD-INPUT-FILE
+    MOVE WS-AUD-ANSWER-VAL TO AUD-FINAL-ANSWER
+    MOVE WS-AUD-STATUS-TEXT TO AUD-STATUS
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = '35'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY 'DAY2_1 - UNABLE TO OPEN AUDIT-FILE, STATUS '
+            WS-AUDIT-STATUS
+    ELSE
+        WRITE AUDIT-REC
+        IF WS-AUDIT-STATUS NOT = '00'
+            DISPLAY 'DAY2_1 - UNABLE TO WRITE AUDIT RECORD, STATUS '
+                WS-AUDIT-STATUS
+        END-IF
+    END-IF
+    CLOSE AUDIT-FILE.
+
+500-WRITE-AUDIT-RECORD-EXIT.
+    EXIT.
