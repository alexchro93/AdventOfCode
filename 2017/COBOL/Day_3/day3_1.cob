@@ -2,7 +2,44 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DAY3_1.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT STARTNUMS-FILE
+    ASSIGN TO './utils/STARTNUMS.DAT'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-IN-FILE-STATUS.
+SELECT DISTANCE-FILE
+    ASSIGN TO './utils/DISTANCE.RPT'
+    ORGANIZATION IS LINE SEQUENTIAL.
+SELECT TRACE-FILE
+    ASSIGN TO './utils/TRACE.RPT'
+    ORGANIZATION IS LINE SEQUENTIAL.
+SELECT STRESS-FILE
+    ASSIGN TO './utils/STRESS.RPT'
+    ORGANIZATION IS LINE SEQUENTIAL.
+SELECT AUDIT-FILE
+    ASSIGN TO '../utils/AUDIT.DAT'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+        FD STARTNUMS-FILE.
+        01 IN-STARTNUM-REC PIC 9(20).
+
+        FD DISTANCE-FILE.
+        01 DISTANCE-LINE PIC X(80).
+
+        FD TRACE-FILE.
+        01 TRACE-LINE PIC X(80).
+
+        FD STRESS-FILE.
+        01 STRESS-LINE PIC X(80).
+
+        FD AUDIT-FILE.
+        COPY AUDITREC.
+
     WORKING-STORAGE SECTION.
         *> Variables for finding next largest odd square
         01 WS-STARTING-NUM          PIC 9(20) VALUE 277678.
@@ -10,23 +47,585 @@ DATA DIVISION.
         01 WS-ODD-SQUARE            PIC 9(20).
         01 WS-FOUND-SQUARE          PIC A VALUE 'N'.
 
+        *> 200-FIND-LARGER-ODD-SQUARE is an O(sqrt(n)) linear search -
+        *> comfortably fast for any real memory-address lookup, but an
+        *> unguarded search against the full PIC 9(20) domain can run
+        *> for minutes. Cap it well above any starting number this
+        *> program is expected to see and reject anything past that
+        *> with a diagnostic instead of hanging.
+        01 WS-MAX-STARTING-NUM      PIC 9(20) VALUE 999999999999.
+
         *> Variables for finding distance to center
         01 WS-MAX-DIST-TO-CENTER    PIC 9(20).
-        01 WS-DIST-TO-CENTER        PIC 9(20).
+        01 WS-DIST-TO-CENTER        PIC 9(20) VALUE 0.
         01 WS-DIFFERENCE            PIC 9(20).
         01 WS-QUOTIENT              PIC 9(20).
         01 WS-REMAINDER             PIC 9(20).
 
+        *> Batch control - one starting number per line of
+        *> STARTNUMS-FILE, one distance reported per line
+        01 WS-IN-FILE-STATUS        PIC XX.
+        01 WS-EOF-SW                PIC X VALUE 'N'.
+            88 WS-EOF-REACHED       VALUE 'Y'.
+        01 WS-OPEN-FAILED-SW        PIC X VALUE 'N'.
+            88 WS-OPEN-FAILED       VALUE 'Y'.
+        01 WS-RECORD-COUNT          PIC 9(4) VALUE 0.
+        01 WS-STARTNUM-OK-SW        PIC X VALUE 'N'.
+            88 WS-STARTNUM-OK       VALUE 'Y'.
+
+        *> a bad line in STARTNUMS.DAT - non-numeric, or numeric but
+        *> past WS-MAX-STARTING-NUM - is logged here and skipped
+        *> rather than allowed to reach 120-PROCESS-BATCH
+        01 WS-STARTNUM-EXCEPT-COUNT PIC 9(4) VALUE 0.
+        01 WS-STARTNUM-MAX-EXCEPT   PIC 9(3) VALUE 50.
+        01 WS-STARTNUM-EXCEPT-TABLE.
+            05 WS-SN-EXCEPT-ENTRY OCCURS 50 TIMES.
+                10 WS-SN-EXCEPT-LINE   PIC 9(4).
+                10 WS-SN-EXCEPT-VALUE  PIC X(20).
+                10 WS-SN-EXCEPT-REASON PIC X(20).
+        01 WS-SN-EXCEPT-IDX         PIC 9(3) VALUE 0.
+        01 WS-SN-REASON-TEXT        PIC X(20) VALUE SPACES.
+        01 WS-STARTNUM-LINE-NO      PIC 9(4) VALUE 0.
+
+        *> Independent spiral walk used to trace the actual row/col
+        *> coordinates of a starting number, as a cross-check on the
+        *> odd-square formula above. Direction cycles RIGHT-UP-LEFT-
+        *> DOWN with the run length increasing every two turns, which
+        *> is how the AoC spiral is actually laid out.
+        01 WS-DIR-TABLE-VALUES.
+            05 FILLER PIC S9 VALUE 0.
+            05 FILLER PIC S9 VALUE 1.
+            05 FILLER PIC S9 VALUE 1.
+            05 FILLER PIC S9 VALUE 0.
+            05 FILLER PIC S9 VALUE 0.
+            05 FILLER PIC S9 VALUE -1.
+            05 FILLER PIC S9 VALUE -1.
+            05 FILLER PIC S9 VALUE 0.
+        01 WS-DIR-TABLE REDEFINES WS-DIR-TABLE-VALUES.
+            05 WS-DIR-ENTRY OCCURS 4 TIMES.
+                10 WS-DIR-ROW-DELTA PIC S9.
+                10 WS-DIR-COL-DELTA PIC S9.
+        01 WS-DIR-IDX               PIC 9      VALUE 1.
+        01 WS-STEP-LEN              PIC 9(9)   VALUE 1.
+        01 WS-LEG-COUNT             PIC 9      VALUE 0.
+        01 WS-TRACE-STEP            PIC 9(9).
+        01 WS-CELL-NUM              PIC 9(9).
+        01 WS-CUR-ROW               PIC S9(9)  VALUE 0.
+        01 WS-CUR-COL               PIC S9(9)  VALUE 0.
+        01 WS-TRACE-FOUND-SW        PIC X      VALUE 'N'.
+            88 WS-TRACE-FOUND       VALUE 'Y'.
+        01 WS-MAX-TRACE-CELLS       PIC 9(9)   VALUE 10000000.
+        01 WS-PATH-ROW              PIC S9(9).
+        01 WS-PATH-COL              PIC S9(9).
+        01 WS-PATH-STEP-NO          PIC 9(9)   VALUE 0.
+
+        *> Stress test mode - lays the same spiral back down, but each
+        *> cell holds the sum of its already-placed 8-way neighbors
+        *> instead of the cell number, and reports the first sum that
+        *> passes the starting number. This is a second, independent
+        *> calculation from the odd-square formula and the coordinate
+        *> walk above, so a mismatch between the three would flag a
+        *> bug in the spiral layout logic itself. Growth is exponential
+        *> (see the published stress-test sequence), so a 45x45 grid -
+        *> a 21-cell radius around the center - covers every WS-
+        *> STARTING-NUM this program is expected to see with room to
+        *> spare; a starting number that still runs off the edge is
+        *> reported rather than guessed at.
+        01 WS-GRID-MAX              PIC 9(2)   VALUE 45.
+        01 WS-GRID-OFFSET           PIC 9(2)   VALUE 22.
+        01 WS-GRID-TABLE.
+            05 WS-GRID-ROW-ENTRY OCCURS 45 TIMES.
+                10 WS-GRID-CELL PIC 9(20) OCCURS 45 TIMES.
+
+        01 WS-SS-CUR-ROW            PIC S9(9).
+        01 WS-SS-CUR-COL            PIC S9(9).
+        01 WS-SS-GRID-ROW           PIC S9(3).
+        01 WS-SS-GRID-COL           PIC S9(3).
+        01 WS-SS-DIR-IDX            PIC 9      VALUE 1.
+        01 WS-SS-STEP-LEN           PIC 9(9)   VALUE 1.
+        01 WS-SS-LEG-COUNT          PIC 9      VALUE 0.
+        01 WS-SS-STEP               PIC 9(9).
+        01 WS-SS-NEIGHBOR-SUM       PIC 9(20).
+        01 WS-SS-FIRST-SUM          PIC 9(20)  VALUE 0.
+        01 WS-SS-FOUND-SW           PIC X      VALUE 'N'.
+            88 WS-SS-FOUND          VALUE 'Y'.
+        01 WS-SS-OVERFLOW-SW        PIC X      VALUE 'N'.
+            88 WS-SS-OVERFLOW       VALUE 'Y'.
+
+        01 WS-RUN-DATE.
+            05 WS-RUN-YYYY   PIC 9(4).
+            05 WS-RUN-MM     PIC 9(2).
+            05 WS-RUN-DD     PIC 9(2).
+
+        01 WS-RUN-TIME-RAW.
+            05 WS-RUN-HH     PIC 9(2).
+            05 WS-RUN-MI     PIC 9(2).
+            05 WS-RUN-SS     PIC 9(2).
+            05 FILLER        PIC 9(2).
+
+        01 WS-AUD-DATE-FMT.
+            05 WS-AUD-YYYY   PIC 9(4).
+            05 FILLER        PIC X VALUE '-'.
+            05 WS-AUD-MM     PIC 9(2).
+            05 FILLER        PIC X VALUE '-'.
+            05 WS-AUD-DD     PIC 9(2).
+        01 WS-AUD-TIME-FMT.
+            05 WS-AUD-HH     PIC 9(2).
+            05 FILLER        PIC X VALUE ':'.
+            05 WS-AUD-MI     PIC 9(2).
+            05 FILLER        PIC X VALUE ':'.
+            05 WS-AUD-SS     PIC 9(2).
+        01 WS-AUDIT-STATUS   PIC XX.
+        01 WS-AUD-STATUS-TEXT PIC X(10) VALUE SPACES.
+
+        01 WS-REPORT-HEADING-1  PIC X(80) VALUE
+            'DAY3_1 DISTANCE REPORT'.
+        01 WS-REPORT-HEADING-2.
+            05 FILLER        PIC X(9) VALUE 'RUN DATE '.
+            05 WS-RPT-YYYY   PIC 9(4).
+            05 FILLER        PIC X(1) VALUE '-'.
+            05 WS-RPT-MM     PIC 9(2).
+            05 FILLER        PIC X(1) VALUE '-'.
+            05 WS-RPT-DD     PIC 9(2).
+        01 WS-REPORT-COL-HDR PIC X(80) VALUE
+            'STARTING NUMBER               DISTANCE'.
+        01 WS-REPORT-DETAIL.
+            05 FILLER            PIC X(16) VALUE 'STARTING NUMBER '.
+            05 WS-RPT-START-NUM  PIC Z(19)9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 FILLER            PIC X(9) VALUE 'DISTANCE '.
+            05 WS-RPT-DISTANCE   PIC Z(19)9.
+        01 WS-REPORT-TOTAL.
+            05 FILLER            PIC X(20) VALUE
+                'NUMBERS PROCESSED - '.
+            05 WS-RPT-REC-COUNT  PIC ZZZ9.
+
+        01 WS-SN-EXCEPT-HEADING PIC X(80) VALUE
+            'STARTNUMS.DAT EXCEPTIONS'.
+        01 WS-SN-EXCEPT-COL-HDR PIC X(80) VALUE
+            'LINE   VALUE                  REASON'.
+        01 WS-SN-EXCEPT-NONE PIC X(80) VALUE
+            'NO EXCEPTIONS FOUND - ALL LINES ACCEPTED'.
+        01 WS-SN-EXCEPT-DETAIL.
+            05 FILLER            PIC X(5) VALUE 'LINE '.
+            05 WS-SN-RPT-LINE    PIC ZZZ9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 WS-SN-RPT-VALUE   PIC X(20).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 WS-SN-RPT-REASON  PIC X(20).
+        01 WS-SN-EXCEPT-TOTAL.
+            05 FILLER            PIC X(17) VALUE
+                'LINES SKIPPED - '.
+            05 WS-SN-RPT-COUNT   PIC ZZZ9.
+        01 WS-SN-EXCEPT-MORE.
+            05 FILLER            PIC X(9) VALUE
+                '...AND '.
+            05 WS-SN-EXCEPT-MORE-CNT PIC ZZZ9.
+            05 FILLER            PIC X(15) VALUE
+                ' MORE NOT SHOWN'.
+
+        01 WS-TRACE-HEADING-1 PIC X(80) VALUE
+            'DAY3_1 SPIRAL COORDINATE TRACE REPORT'.
+        01 WS-TRACE-CELL-HDR.
+            05 FILLER            PIC X(16) VALUE 'STARTING NUMBER '.
+            05 WS-TRC-START-NUM  PIC Z(19)9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 FILLER            PIC X(5) VALUE 'ROW '.
+            05 WS-TRC-CELL-ROW   PIC -Z(8)9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 FILLER            PIC X(5) VALUE 'COL '.
+            05 WS-TRC-CELL-COL   PIC -Z(8)9.
+        01 WS-TRACE-TOO-LARGE PIC X(80) VALUE
+            'STARTING NUMBER EXCEEDS TRACE LIMIT - NO STEP DETAIL'.
+        01 WS-TRACE-ALREADY-CENTER PIC X(80) VALUE
+            '  ALREADY AT CENTER - NO PATH REQUIRED'.
+        01 WS-TRACE-STEP-DETAIL.
+            05 FILLER            PIC X(6) VALUE '  STEP'.
+            05 WS-TRC-STEP-NO    PIC ZZZZ9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 FILLER            PIC X(5) VALUE 'ROW '.
+            05 WS-TRC-STEP-ROW   PIC -Z(8)9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 FILLER            PIC X(5) VALUE 'COL '.
+            05 WS-TRC-STEP-COL   PIC -Z(8)9.
+
+        01 WS-STRESS-HEADING-1 PIC X(80) VALUE
+            'DAY3_1 STRESS TEST SPIRAL SUM REPORT'.
+        01 WS-STRESS-DETAIL.
+            05 FILLER            PIC X(16) VALUE 'STARTING NUMBER '.
+            05 WS-STR-START-NUM  PIC Z(19)9.
+            05 FILLER            PIC X(3) VALUE SPACES.
+            05 FILLER            PIC X(12) VALUE 'FIRST SUM > '.
+            05 WS-STR-SUM        PIC Z(19)9.
+        01 WS-STRESS-OVERFLOW PIC X(80) VALUE
+            'STARTING NUMBER EXCEEDS STRESS TEST GRID - NO SUM FOUND'.
+
 PROCEDURE DIVISION.
 100-MAIN.
+    PERFORM 110-OPEN-FILES THRU 110-OPEN-FILES-EXIT
+    IF WS-OPEN-FAILED
+        MOVE 'FAILED' TO WS-AUD-STATUS-TEXT
+    ELSE
+        PERFORM 120-PROCESS-BATCH THRU 120-PROCESS-BATCH-EXIT
+            UNTIL WS-EOF-REACHED
+        PERFORM 190-CLOSE-FILES THRU 190-CLOSE-FILES-EXIT
+        DISPLAY 'DAY3_1 - NUMBERS PROCESSED ' WS-RECORD-COUNT
+            ' SKIPPED ' WS-STARTNUM-EXCEPT-COUNT
+        MOVE 'SUCCESS' TO WS-AUD-STATUS-TEXT
+    END-IF
+    PERFORM 500-WRITE-AUDIT-RECORD THRU 500-WRITE-AUDIT-RECORD-EXIT
+    GOBACK.
+
+110-OPEN-FILES.
+    OPEN INPUT STARTNUMS-FILE
+    IF WS-IN-FILE-STATUS NOT = '00'
+        DISPLAY 'DAY3_1 - UNABLE TO OPEN STARTNUMS-FILE, STATUS '
+            WS-IN-FILE-STATUS
+        SET WS-EOF-REACHED TO TRUE
+        SET WS-OPEN-FAILED TO TRUE
+        GO TO 110-OPEN-FILES-EXIT
+    END-IF
+
+    OPEN OUTPUT DISTANCE-FILE
+    MOVE WS-REPORT-HEADING-1 TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE WS-RUN-YYYY TO WS-RPT-YYYY
+    MOVE WS-RUN-MM TO WS-RPT-MM
+    MOVE WS-RUN-DD TO WS-RPT-DD
+    MOVE WS-REPORT-HEADING-2 TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+
+    MOVE WS-REPORT-COL-HDR TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+
+    OPEN OUTPUT TRACE-FILE
+    MOVE WS-TRACE-HEADING-1 TO TRACE-LINE
+    WRITE TRACE-LINE
+
+    OPEN OUTPUT STRESS-FILE
+    MOVE WS-STRESS-HEADING-1 TO STRESS-LINE
+    WRITE STRESS-LINE
+
+    PERFORM 130-READ-STARTNUM THRU 130-READ-STARTNUM-EXIT.
+
+110-OPEN-FILES-EXIT.
+    EXIT.
+
+120-PROCESS-BATCH.
     IF WS-STARTING-NUM = 1
         SET WS-DIST-TO-CENTER TO 0
     ELSE
+        MOVE 'N' TO WS-FOUND-SQUARE
         PERFORM 200-FIND-LARGER-ODD-SQUARE THRU 200-FIND-LARGER-ODD-SQUARE-EXIT
         PERFORM 300-FIND-PATH-TO-CENTER THRU 300-FIND-PATH-TO-CENTER-EXIT
     END-IF
-    DISPLAY WS-DIST-TO-CENTER
-    STOP RUN.
+
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE WS-STARTING-NUM TO WS-RPT-START-NUM
+    MOVE WS-DIST-TO-CENTER TO WS-RPT-DISTANCE
+    MOVE WS-REPORT-DETAIL TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+
+    PERFORM 400-SPIRAL-TRACE THRU 400-SPIRAL-TRACE-EXIT
+    PERFORM 410-WRITE-TRACE-REPORT THRU 410-WRITE-TRACE-REPORT-EXIT
+
+    PERFORM 420-SPIRAL-SUM-TRACE THRU 420-SPIRAL-SUM-TRACE-EXIT
+    PERFORM 430-WRITE-STRESS-REPORT THRU 430-WRITE-STRESS-REPORT-EXIT
+
+    PERFORM 130-READ-STARTNUM THRU 130-READ-STARTNUM-EXIT.
+
+120-PROCESS-BATCH-EXIT.
+    EXIT.
+
+130-READ-STARTNUM.
+    MOVE 'N' TO WS-STARTNUM-OK-SW
+    PERFORM 132-READ-ONE-STARTNUM THRU 132-READ-ONE-STARTNUM-EXIT
+        UNTIL WS-EOF-REACHED OR WS-STARTNUM-OK.
+
+130-READ-STARTNUM-EXIT.
+    EXIT.
+
+*> reads one line and validates it before letting 120-PROCESS-BATCH
+*> see it - a non-numeric line, or a numeric line past
+*> WS-MAX-STARTING-NUM, is logged and skipped rather than fed into
+*> the odd-square search, where either would hang the job
+132-READ-ONE-STARTNUM.
+    READ STARTNUMS-FILE
+        AT END SET WS-EOF-REACHED TO TRUE
+    END-READ
+    IF NOT WS-EOF-REACHED
+        ADD 1 TO WS-STARTNUM-LINE-NO
+        IF WS-IN-FILE-STATUS NOT = '00'
+            DISPLAY 'DAY3_1 - READ ERROR ON STARTNUMS-FILE, STATUS '
+                WS-IN-FILE-STATUS
+            SET WS-EOF-REACHED TO TRUE
+        ELSE
+            PERFORM 134-VALIDATE-STARTNUM THRU 134-VALIDATE-STARTNUM-EXIT
+        END-IF
+    END-IF.
+
+132-READ-ONE-STARTNUM-EXIT.
+    EXIT.
+
+134-VALIDATE-STARTNUM.
+    IF IN-STARTNUM-REC IS NOT NUMERIC
+        MOVE 'NOT NUMERIC' TO WS-SN-REASON-TEXT
+        PERFORM 136-LOG-STARTNUM-EXCEPTION THRU 136-LOG-STARTNUM-EXCEPTION-EXIT
+    ELSE
+        MOVE IN-STARTNUM-REC TO WS-STARTING-NUM
+        IF WS-STARTING-NUM > WS-MAX-STARTING-NUM
+            DISPLAY 'DAY3_1 - STARTING NUMBER ' WS-STARTING-NUM
+                ' EXCEEDS COMPILED CAPACITY ' WS-MAX-STARTING-NUM
+            MOVE 'EXCEEDS CAPACITY' TO WS-SN-REASON-TEXT
+            PERFORM 136-LOG-STARTNUM-EXCEPTION THRU 136-LOG-STARTNUM-EXCEPTION-EXIT
+        ELSE
+            SET WS-STARTNUM-OK TO TRUE
+        END-IF
+    END-IF.
+
+134-VALIDATE-STARTNUM-EXIT.
+    EXIT.
+
+136-LOG-STARTNUM-EXCEPTION.
+    DISPLAY 'DAY3_1 - SKIPPING LINE ' WS-STARTNUM-LINE-NO
+        ' - ' WS-SN-REASON-TEXT ' - ' IN-STARTNUM-REC
+    ADD 1 TO WS-STARTNUM-EXCEPT-COUNT
+    IF WS-STARTNUM-EXCEPT-COUNT NOT > WS-STARTNUM-MAX-EXCEPT
+        MOVE WS-STARTNUM-LINE-NO TO
+            WS-SN-EXCEPT-LINE(WS-STARTNUM-EXCEPT-COUNT)
+        MOVE IN-STARTNUM-REC TO
+            WS-SN-EXCEPT-VALUE(WS-STARTNUM-EXCEPT-COUNT)
+        MOVE WS-SN-REASON-TEXT TO
+            WS-SN-EXCEPT-REASON(WS-STARTNUM-EXCEPT-COUNT)
+    END-IF.
+
+136-LOG-STARTNUM-EXCEPTION-EXIT.
+    EXIT.
+
+190-CLOSE-FILES.
+    MOVE SPACES TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+    MOVE WS-RECORD-COUNT TO WS-RPT-REC-COUNT
+    MOVE WS-REPORT-TOTAL TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+
+    MOVE SPACES TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+    MOVE WS-SN-EXCEPT-HEADING TO DISTANCE-LINE
+    WRITE DISTANCE-LINE
+
+    IF WS-STARTNUM-EXCEPT-COUNT = 0
+        MOVE WS-SN-EXCEPT-NONE TO DISTANCE-LINE
+        WRITE DISTANCE-LINE
+    ELSE
+        MOVE WS-SN-EXCEPT-COL-HDR TO DISTANCE-LINE
+        WRITE DISTANCE-LINE
+        PERFORM VARYING WS-SN-EXCEPT-IDX FROM 1 BY 1
+                UNTIL WS-SN-EXCEPT-IDX > WS-STARTNUM-EXCEPT-COUNT
+                   OR WS-SN-EXCEPT-IDX > WS-STARTNUM-MAX-EXCEPT
+            MOVE WS-SN-EXCEPT-LINE(WS-SN-EXCEPT-IDX) TO WS-SN-RPT-LINE
+            MOVE WS-SN-EXCEPT-VALUE(WS-SN-EXCEPT-IDX) TO WS-SN-RPT-VALUE
+            MOVE WS-SN-EXCEPT-REASON(WS-SN-EXCEPT-IDX) TO WS-SN-RPT-REASON
+            MOVE WS-SN-EXCEPT-DETAIL TO DISTANCE-LINE
+            WRITE DISTANCE-LINE
+        END-PERFORM
+
+        IF WS-STARTNUM-EXCEPT-COUNT > WS-STARTNUM-MAX-EXCEPT
+            COMPUTE WS-SN-EXCEPT-MORE-CNT =
+                WS-STARTNUM-EXCEPT-COUNT - WS-STARTNUM-MAX-EXCEPT
+            MOVE WS-SN-EXCEPT-MORE TO DISTANCE-LINE
+            WRITE DISTANCE-LINE
+        END-IF
+
+        MOVE WS-STARTNUM-EXCEPT-COUNT TO WS-SN-RPT-COUNT
+        MOVE WS-SN-EXCEPT-TOTAL TO DISTANCE-LINE
+        WRITE DISTANCE-LINE
+    END-IF
+
+    CLOSE STARTNUMS-FILE
+    CLOSE DISTANCE-FILE
+    CLOSE TRACE-FILE
+    CLOSE STRESS-FILE.
+
+190-CLOSE-FILES-EXIT.
+    EXIT.
+
+400-SPIRAL-TRACE.
+    MOVE 0 TO WS-CUR-ROW
+    MOVE 0 TO WS-CUR-COL
+    MOVE 1 TO WS-CELL-NUM
+    MOVE 1 TO WS-DIR-IDX
+    MOVE 1 TO WS-STEP-LEN
+    MOVE 0 TO WS-LEG-COUNT
+    MOVE 'N' TO WS-TRACE-FOUND-SW
+
+    IF WS-STARTING-NUM > WS-MAX-TRACE-CELLS
+        GO TO 400-SPIRAL-TRACE-EXIT
+    END-IF
+
+    IF WS-STARTING-NUM = 1
+        SET WS-TRACE-FOUND TO TRUE
+    END-IF
+
+    PERFORM UNTIL WS-TRACE-FOUND
+        PERFORM VARYING WS-TRACE-STEP FROM 1 BY 1
+                UNTIL WS-TRACE-STEP > WS-STEP-LEN OR WS-TRACE-FOUND
+            ADD WS-DIR-ROW-DELTA(WS-DIR-IDX) TO WS-CUR-ROW
+            ADD WS-DIR-COL-DELTA(WS-DIR-IDX) TO WS-CUR-COL
+            ADD 1 TO WS-CELL-NUM
+            IF WS-CELL-NUM = WS-STARTING-NUM
+                SET WS-TRACE-FOUND TO TRUE
+            END-IF
+        END-PERFORM
+
+        IF NOT WS-TRACE-FOUND
+            ADD 1 TO WS-DIR-IDX
+            IF WS-DIR-IDX > 4
+                MOVE 1 TO WS-DIR-IDX
+            END-IF
+            ADD 1 TO WS-LEG-COUNT
+            IF WS-LEG-COUNT = 2
+                ADD 1 TO WS-STEP-LEN
+                MOVE 0 TO WS-LEG-COUNT
+            END-IF
+        END-IF
+    END-PERFORM.
+
+400-SPIRAL-TRACE-EXIT.
+    EXIT.
+
+410-WRITE-TRACE-REPORT.
+    MOVE WS-STARTING-NUM TO WS-TRC-START-NUM
+
+    IF WS-STARTING-NUM > WS-MAX-TRACE-CELLS
+        MOVE WS-TRACE-TOO-LARGE TO TRACE-LINE
+        WRITE TRACE-LINE
+        GO TO 410-WRITE-TRACE-REPORT-EXIT
+    END-IF
+
+    MOVE WS-CUR-ROW TO WS-TRC-CELL-ROW
+    MOVE WS-CUR-COL TO WS-TRC-CELL-COL
+    MOVE WS-TRACE-CELL-HDR TO TRACE-LINE
+    WRITE TRACE-LINE
+
+    MOVE WS-CUR-ROW TO WS-PATH-ROW
+    MOVE WS-CUR-COL TO WS-PATH-COL
+    MOVE 0 TO WS-PATH-STEP-NO
+
+    IF WS-PATH-ROW = 0 AND WS-PATH-COL = 0
+        MOVE WS-TRACE-ALREADY-CENTER TO TRACE-LINE
+        WRITE TRACE-LINE
+    ELSE
+        PERFORM UNTIL WS-PATH-ROW = 0 AND WS-PATH-COL = 0
+            IF WS-PATH-ROW NOT = 0
+                IF WS-PATH-ROW > 0
+                    SUBTRACT 1 FROM WS-PATH-ROW
+                ELSE
+                    ADD 1 TO WS-PATH-ROW
+                END-IF
+            ELSE
+                IF WS-PATH-COL > 0
+                    SUBTRACT 1 FROM WS-PATH-COL
+                ELSE
+                    ADD 1 TO WS-PATH-COL
+                END-IF
+            END-IF
+            ADD 1 TO WS-PATH-STEP-NO
+
+            MOVE WS-PATH-STEP-NO TO WS-TRC-STEP-NO
+            MOVE WS-PATH-ROW TO WS-TRC-STEP-ROW
+            MOVE WS-PATH-COL TO WS-TRC-STEP-COL
+            MOVE WS-TRACE-STEP-DETAIL TO TRACE-LINE
+            WRITE TRACE-LINE
+        END-PERFORM
+    END-IF
+
+    MOVE SPACES TO TRACE-LINE
+    WRITE TRACE-LINE.
+
+410-WRITE-TRACE-REPORT-EXIT.
+    EXIT.
+
+420-SPIRAL-SUM-TRACE.
+    MOVE ZERO TO WS-GRID-TABLE
+    MOVE 0 TO WS-SS-CUR-ROW
+    MOVE 0 TO WS-SS-CUR-COL
+    MOVE 1 TO WS-SS-DIR-IDX
+    MOVE 1 TO WS-SS-STEP-LEN
+    MOVE 0 TO WS-SS-LEG-COUNT
+    MOVE 'N' TO WS-SS-FOUND-SW
+    MOVE 'N' TO WS-SS-OVERFLOW-SW
+    MOVE 1 TO WS-SS-FIRST-SUM
+    MOVE 1 TO WS-GRID-CELL(WS-GRID-OFFSET + 1, WS-GRID-OFFSET + 1)
+
+    PERFORM UNTIL WS-SS-FOUND OR WS-SS-OVERFLOW
+        PERFORM VARYING WS-SS-STEP FROM 1 BY 1
+                UNTIL WS-SS-STEP > WS-SS-STEP-LEN
+                    OR WS-SS-FOUND OR WS-SS-OVERFLOW
+            ADD WS-DIR-ROW-DELTA(WS-SS-DIR-IDX) TO WS-SS-CUR-ROW
+            ADD WS-DIR-COL-DELTA(WS-SS-DIR-IDX) TO WS-SS-CUR-COL
+            COMPUTE WS-SS-GRID-ROW = WS-SS-CUR-ROW + WS-GRID-OFFSET + 1
+            COMPUTE WS-SS-GRID-COL = WS-SS-CUR-COL + WS-GRID-OFFSET + 1
+
+            IF WS-SS-GRID-ROW < 2 OR WS-SS-GRID-ROW > 44
+                    OR WS-SS-GRID-COL < 2 OR WS-SS-GRID-COL > 44
+                SET WS-SS-OVERFLOW TO TRUE
+            ELSE
+                PERFORM 425-SUM-NEIGHBORS THRU 425-SUM-NEIGHBORS-EXIT
+                MOVE WS-SS-NEIGHBOR-SUM TO
+                    WS-GRID-CELL(WS-SS-GRID-ROW, WS-SS-GRID-COL)
+                MOVE WS-SS-NEIGHBOR-SUM TO WS-SS-FIRST-SUM
+                IF WS-SS-NEIGHBOR-SUM > WS-STARTING-NUM
+                    SET WS-SS-FOUND TO TRUE
+                END-IF
+            END-IF
+        END-PERFORM
+
+        IF NOT WS-SS-FOUND AND NOT WS-SS-OVERFLOW
+            ADD 1 TO WS-SS-DIR-IDX
+            IF WS-SS-DIR-IDX > 4
+                MOVE 1 TO WS-SS-DIR-IDX
+            END-IF
+            ADD 1 TO WS-SS-LEG-COUNT
+            IF WS-SS-LEG-COUNT = 2
+                ADD 1 TO WS-SS-STEP-LEN
+                MOVE 0 TO WS-SS-LEG-COUNT
+            END-IF
+        END-IF
+    END-PERFORM.
+
+420-SPIRAL-SUM-TRACE-EXIT.
+    EXIT.
+
+425-SUM-NEIGHBORS.
+    COMPUTE WS-SS-NEIGHBOR-SUM =
+          WS-GRID-CELL(WS-SS-GRID-ROW - 1, WS-SS-GRID-COL - 1)
+        + WS-GRID-CELL(WS-SS-GRID-ROW - 1, WS-SS-GRID-COL)
+        + WS-GRID-CELL(WS-SS-GRID-ROW - 1, WS-SS-GRID-COL + 1)
+        + WS-GRID-CELL(WS-SS-GRID-ROW,     WS-SS-GRID-COL - 1)
+        + WS-GRID-CELL(WS-SS-GRID-ROW,     WS-SS-GRID-COL + 1)
+        + WS-GRID-CELL(WS-SS-GRID-ROW + 1, WS-SS-GRID-COL - 1)
+        + WS-GRID-CELL(WS-SS-GRID-ROW + 1, WS-SS-GRID-COL)
+        + WS-GRID-CELL(WS-SS-GRID-ROW + 1, WS-SS-GRID-COL + 1).
+
+425-SUM-NEIGHBORS-EXIT.
+    EXIT.
+
+430-WRITE-STRESS-REPORT.
+    MOVE WS-STARTING-NUM TO WS-STR-START-NUM
+
+    IF WS-SS-OVERFLOW
+        MOVE WS-STRESS-OVERFLOW TO STRESS-LINE
+    ELSE
+        MOVE WS-SS-FIRST-SUM TO WS-STR-SUM
+        MOVE WS-STRESS-DETAIL TO STRESS-LINE
+    END-IF
+    WRITE STRESS-LINE.
+
+430-WRITE-STRESS-REPORT-EXIT.
+    EXIT.
 
 200-FIND-LARGER-ODD-SQUARE.
     PERFORM VARYING WS-ODD-NUM FROM 1 BY 2 UNTIL WS-FOUND-SQUARE = 'Y'
@@ -54,3 +653,40 @@ PROCEDURE DIVISION.
 
 300-FIND-PATH-TO-CENTER-EXIT.
     EXIT.
+
+500-WRITE-AUDIT-RECORD.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE WS-RUN-YYYY TO WS-AUD-YYYY
+    MOVE WS-RUN-MM TO WS-AUD-MM
+    MOVE WS-RUN-DD TO WS-AUD-DD
+
+    ACCEPT WS-RUN-TIME-RAW FROM TIME
+    MOVE WS-RUN-HH TO WS-AUD-HH
+    MOVE WS-RUN-MI TO WS-AUD-MI
+    MOVE WS-RUN-SS TO WS-AUD-SS
+
+    MOVE 'DAY3_1' TO AUD-PROGRAM-ID
+    MOVE WS-AUD-DATE-FMT TO AUD-RUN-DATE
+    MOVE WS-AUD-TIME-FMT TO AUD-RUN-TIME
+    MOVE './utils/STARTNUMS.DAT' TO AUD-INPUT-FILE
+    MOVE WS-DIST-TO-CENTER TO AUD-FINAL-ANSWER
+    MOVE WS-AUD-STATUS-TEXT TO AUD-STATUS
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = '35'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY 'DAY3_1 - UNABLE TO OPEN AUDIT-FILE, STATUS '
+            WS-AUDIT-STATUS
+    ELSE
+        WRITE AUDIT-REC
+        IF WS-AUDIT-STATUS NOT = '00'
+            DISPLAY 'DAY3_1 - UNABLE TO WRITE AUDIT RECORD, STATUS '
+                WS-AUDIT-STATUS
+        END-IF
+    END-IF
+    CLOSE AUDIT-FILE.
+
+500-WRITE-AUDIT-RECORD-EXIT.
+    EXIT.
