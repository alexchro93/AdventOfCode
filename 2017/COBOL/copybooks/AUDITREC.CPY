@@ -0,0 +1,10 @@
+*> Shared audit-trail record, written by every Day_N program on
+*> completion so month-end sign-off has one file to check instead
+*> of hunting through each program's own report output.
+01 AUDIT-REC.
+    05 AUD-PROGRAM-ID    PIC X(8).
+    05 AUD-RUN-DATE      PIC X(10).
+    05 AUD-RUN-TIME      PIC X(8).
+    05 AUD-INPUT-FILE    PIC X(40).
+    05 AUD-FINAL-ANSWER  PIC 9(15).
+    05 AUD-STATUS        PIC X(10).
